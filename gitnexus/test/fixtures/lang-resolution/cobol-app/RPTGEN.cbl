@@ -1,44 +1,457 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RPTGEN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHKPT-FILE ASSIGN TO CHKPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUST-EXTRACT-FILE ASSIGN TO CUSTVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXT-CUST-ID.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01 RPT-RECORD                  PIC X(132).
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 25 CHARACTERS.
+       01 CHKPT-RECORD.
+           05 CHKPT-LAST-CUST-ID      PIC 9(6).
+           05 CHKPT-RUN-DATE          PIC 9(8).
+           05 CHKPT-GRAND-TOTAL       PIC S9(9)V99.
+
+       FD  CUST-EXTRACT-FILE.
+           COPY CUSTEXTR.
+
        WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
            COPY CUSTDAT.
+           COPY AUDITREC.
        01 WS-REPORT-LINE           PIC X(132).
        01 WS-SQL-CODE              PIC S9(9) COMP.
        01 WS-COUNT                 PIC 9(4).
        01 WS-MAP-NAME              PIC X(8).
 
-       PROCEDURE DIVISION.
+       01 WS-RUN-MODE              PIC X(1) VALUE 'O'.
+           88 WS-ONLINE-MODE       VALUE 'O'.
+           88 WS-BATCH-MODE        VALUE 'B' 'V'.
+           88 WS-VSAM-SOURCE       VALUE 'V'.
+
+       01 WS-FETCH-STATUS          PIC X(1) VALUE 'Y'.
+           88 WS-FETCH-OK          VALUE 'Y'.
+           88 WS-FETCH-NOT-FOUND   VALUE 'N'.
+           88 WS-FETCH-ERROR       VALUE 'E'.
+
+       01 WS-NOT-FOUND-MSG         PIC X(30)
+                                    VALUE 'CUSTOMER NOT ON FILE'.
+       01 WS-SQL-ERROR-LINE.
+           05 FILLER               PIC X(20)
+                                    VALUE 'SQL ERROR SQLCODE = '.
+           05 WS-ERR-SQLCODE       PIC -9(8).
+
+       01 WS-CICS-RESP             PIC S9(8) COMP.
+       01 WS-ERROR-MAP-MSG         PIC X(40).
+
+       01 WS-STATUS-TEXT           PIC X(9).
+
+       01 WS-RESTART-FLAG          PIC X(1) VALUE 'N'.
+           88 WS-RESTART-REQUESTED VALUE 'Y'.
+       01 WS-RESTART-CUST-ID       PIC 9(6) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+       01 WS-CHECKPOINT-COUNT      PIC 9(4) VALUE ZERO.
+       01 WS-CHKPT-EOF-SW          PIC X(1) VALUE 'N'.
+           88 WS-CHKPT-EOF         VALUE 'Y'.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY          PIC 9(4).
+           05 WS-RUN-MM            PIC 9(2).
+           05 WS-RUN-DD            PIC 9(2).
+
+       01 WS-PAGE-NO               PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT            PIC 9(3) VALUE 99.
+       01 WS-LINES-PER-PAGE        PIC 9(3) VALUE 55.
+       01 WS-GRAND-TOTAL           PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01 WS-HEADING-1.
+           05 FILLER               PIC X(10) VALUE 'CUSTOMER'.
+           05 FILLER               PIC X(18) VALUE 'REPORT RUN DATE: '.
+           05 WS-H1-DATE           PIC X(10).
+           05 FILLER               PIC X(10) VALUE ' PAGE '.
+           05 WS-H1-PAGE           PIC ZZZ9.
+
+       01 WS-HEADING-2.
+           05 FILLER               PIC X(8)  VALUE 'CUST-ID'.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(22) VALUE 'CUSTOMER NAME'.
+           05 FILLER               PIC X(9)  VALUE 'STATUS'.
+           05 FILLER               PIC X(12) VALUE 'LAST PAYMT'.
+           05 FILLER               PIC X(15) VALUE 'CREDIT LIMIT'.
+           05 FILLER               PIC X(15) VALUE 'BALANCE'.
+
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-CUST-CODE       PIC 9(6).
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-DTL-CUST-NAME       PIC X(22).
+           05 WS-DTL-CUST-STATUS     PIC X(9).
+           05 WS-DTL-LAST-PAY-DATE   PIC X(12).
+           05 WS-DTL-CREDIT-LIMIT    PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                 PIC X(1)  VALUE SPACE.
+           05 WS-DTL-CUST-BALANCE    PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER              PIC X(19) VALUE 'GRAND TOTAL BALANCE'.
+           05 FILLER               PIC X(4)  VALUE SPACES.
+           05 WS-TOT-BALANCE       PIC Z,ZZZ,ZZ9.99-.
+
+       LINKAGE SECTION.
+       01 WS-PARM-CARD.
+           05 WS-PARM-MODE          PIC X(8).
+           05 WS-PARM-RESTART       PIC X(8).
+
+       PROCEDURE DIVISION USING WS-PARM-CARD.
+
+       DECLARE-CUST-CURSOR.
+           EXEC SQL
+               DECLARE CUST-CURSOR CURSOR FOR
+               SELECT CUST_ID, CUST_NAME, CUST_ADDR_LINE1,
+                      CUST_ADDR_CITY, CUST_ADDR_STATE, CUST_ADDR_ZIP,
+                      CUST_PHONE, CUST_BALANCE, CUST_CREDIT_LIMIT,
+                      CUST_LAST_PAY_DATE, CUST_STATUS
+               FROM CUSTOMER
+               WHERE CUST_ID > :WS-RESTART-CUST-ID
+               ORDER BY CUST_ID
+           END-EXEC.
+
        MAIN-PARAGRAPH.
-           PERFORM FETCH-DATA
-           PERFORM FORMAT-REPORT
-           PERFORM SEND-SCREEN
-           CALL "CUSTUPDT"
+           MOVE 'O' TO WS-RUN-MODE
+           MOVE 'N' TO WS-RESTART-FLAG
+           MOVE ZERO TO WS-RESTART-CUST-ID
+           IF EIBCALEN NOT = ZERO
+               IF WS-PARM-MODE(1:5) = 'BATCH'
+                   MOVE 'B' TO WS-RUN-MODE
+               END-IF
+               IF WS-PARM-MODE(1:4) = 'VSAM'
+                   MOVE 'V' TO WS-RUN-MODE
+               END-IF
+               IF WS-PARM-RESTART(1:7) = 'RESTART'
+                   MOVE 'Y' TO WS-RESTART-FLAG
+               END-IF
+           END-IF
+
+           IF WS-BATCH-MODE
+               PERFORM OPEN-REPORT-FILE
+               IF WS-RESTART-REQUESTED
+                   PERFORM READ-LAST-CHECKPOINT
+               END-IF
+               PERFORM OPEN-CHECKPOINT-FOR-WRITE
+               PERFORM BATCH-CUSTOMER-REPORT
+               PERFORM CLOSE-CHECKPOINT
+               PERFORM CLOSE-REPORT-FILE
+           ELSE
+               PERFORM FETCH-DATA
+               PERFORM OPEN-REPORT-FILE-ONLINE
+               PERFORM FORMAT-REPORT
+               PERFORM CLOSE-REPORT-FILE-ONLINE
+               PERFORM SEND-SCREEN
+               CALL "CUSTUPDT"
+           END-IF
+
            STOP RUN.
 
+       READ-LAST-CHECKPOINT.
+           MOVE 'N' TO WS-CHKPT-EOF-SW
+           OPEN INPUT CHKPT-FILE
+           PERFORM UNTIL WS-CHKPT-EOF
+               READ CHKPT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CHKPT-EOF-SW
+                   NOT AT END
+                       MOVE CHKPT-LAST-CUST-ID TO WS-RESTART-CUST-ID
+                       MOVE CHKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                       MOVE CHKPT-RUN-DATE TO WS-RUN-DATE
+               END-READ
+           END-PERFORM
+           CLOSE CHKPT-FILE.
+
+       OPEN-CHECKPOINT-FOR-WRITE.
+           OPEN OUTPUT CHKPT-FILE
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-CUST-CODE TO CHKPT-LAST-CUST-ID
+           MOVE WS-RUN-DATE TO CHKPT-RUN-DATE
+           MOVE WS-GRAND-TOTAL TO CHKPT-GRAND-TOTAL
+           WRITE CHKPT-RECORD.
+
+       CLOSE-CHECKPOINT.
+           CLOSE CHKPT-FILE.
+
+       BATCH-CUSTOMER-REPORT.
+           PERFORM OPEN-CUST-CURSOR
+           PERFORM FETCH-CUST-CURSOR
+           PERFORM UNTIL WS-SQL-CODE = 100
+               PERFORM FORMAT-REPORT
+               IF NOT WS-FETCH-ERROR
+                   ADD 1 TO WS-CHECKPOINT-COUNT
+                   IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE ZERO TO WS-CHECKPOINT-COUNT
+                   END-IF
+               END-IF
+               PERFORM FETCH-CUST-CURSOR
+           END-PERFORM
+           IF NOT WS-FETCH-ERROR
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM CLOSE-CUST-CURSOR.
+
+       OPEN-CUST-CURSOR.
+           IF WS-VSAM-SOURCE
+               OPEN INPUT CUST-EXTRACT-FILE
+               MOVE WS-RESTART-CUST-ID TO EXT-CUST-ID
+               START CUST-EXTRACT-FILE KEY > EXT-CUST-ID
+                   INVALID KEY
+                       CONTINUE
+               END-START
+           ELSE
+               EXEC SQL
+                   OPEN CUST-CURSOR
+               END-EXEC
+           END-IF.
+
+       FETCH-CUST-CURSOR.
+           MOVE 'Y' TO WS-FETCH-STATUS
+           IF WS-VSAM-SOURCE
+               PERFORM FETCH-CUST-EXTRACT
+           ELSE
+               EXEC SQL
+                   FETCH CUST-CURSOR
+                   INTO :WS-CUST-CODE, :WS-CUST-NAME,
+                        :WS-CUST-ADDR-LINE1, :WS-CUST-ADDR-CITY,
+                        :WS-CUST-ADDR-STATE, :WS-CUST-ADDR-ZIP,
+                        :WS-CUST-PHONE, :WS-CUST-BALANCE,
+                        :WS-CUST-CREDIT-LIMIT, :WS-CUST-LAST-PAY-DATE,
+                        :WS-CUST-STATUS
+               END-EXEC
+               MOVE SQLCODE TO WS-SQL-CODE
+               IF WS-SQL-CODE < ZERO
+                   MOVE 'E' TO WS-FETCH-STATUS
+                   PERFORM LOG-SQL-ERROR
+                   MOVE 100 TO WS-SQL-CODE
+               END-IF
+           END-IF.
+
+       FETCH-CUST-EXTRACT.
+           READ CUST-EXTRACT-FILE NEXT RECORD
+               AT END
+                   MOVE 100 TO WS-SQL-CODE
+               NOT AT END
+                   MOVE ZERO TO WS-SQL-CODE
+                   MOVE EXT-CUST-ID TO WS-CUST-CODE
+                   MOVE EXT-CUST-NAME TO WS-CUST-NAME
+                   MOVE EXT-CUST-ADDR-LINE1 TO WS-CUST-ADDR-LINE1
+                   MOVE EXT-CUST-ADDR-CITY TO WS-CUST-ADDR-CITY
+                   MOVE EXT-CUST-ADDR-STATE TO WS-CUST-ADDR-STATE
+                   MOVE EXT-CUST-ADDR-ZIP TO WS-CUST-ADDR-ZIP
+                   MOVE EXT-CUST-PHONE TO WS-CUST-PHONE
+                   MOVE EXT-CUST-BALANCE TO WS-CUST-BALANCE
+                   MOVE EXT-CUST-CREDIT-LIMIT TO
+                        WS-CUST-CREDIT-LIMIT
+                   MOVE EXT-CUST-LAST-PAY-DATE TO
+                        WS-CUST-LAST-PAY-DATE
+                   MOVE EXT-CUST-STATUS TO WS-CUST-STATUS
+           END-READ.
+
+       CLOSE-CUST-CURSOR.
+           IF WS-VSAM-SOURCE
+               CLOSE CUST-EXTRACT-FILE
+           ELSE
+               EXEC SQL
+                   CLOSE CUST-CURSOR
+               END-EXEC
+           END-IF.
+
+       OPEN-REPORT-FILE.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND RPT-FILE
+           ELSE
+               OPEN OUTPUT RPT-FILE
+               MOVE ZERO TO WS-GRAND-TOTAL
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE 99 TO WS-LINE-COUNT.
+
+       OPEN-REPORT-FILE-ONLINE.
+           OPEN EXTEND RPT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE 99 TO WS-LINE-COUNT.
+
+       CLOSE-REPORT-FILE-ONLINE.
+           CLOSE RPT-FILE.
+
        FETCH-DATA.
+           MOVE 'Y' TO WS-FETCH-STATUS
            EXEC SQL
-               SELECT CUST_NAME, CUST_BALANCE
+               SELECT CUST_NAME, CUST_ADDR_LINE1, CUST_ADDR_CITY,
+                      CUST_ADDR_STATE, CUST_ADDR_ZIP, CUST_PHONE,
+                      CUST_BALANCE, CUST_CREDIT_LIMIT,
+                      CUST_LAST_PAY_DATE, CUST_STATUS
+               INTO :WS-CUST-NAME, :WS-CUST-ADDR-LINE1,
+                    :WS-CUST-ADDR-CITY, :WS-CUST-ADDR-STATE,
+                    :WS-CUST-ADDR-ZIP, :WS-CUST-PHONE,
+                    :WS-CUST-BALANCE, :WS-CUST-CREDIT-LIMIT,
+                    :WS-CUST-LAST-PAY-DATE, :WS-CUST-STATUS
                FROM CUSTOMER
                WHERE CUST_ID = :WS-CUST-CODE
-           END-EXEC.
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE TRUE
+               WHEN WS-SQL-CODE = ZERO
+                   CONTINUE
+               WHEN WS-SQL-CODE = +100
+                   MOVE 'N' TO WS-FETCH-STATUS
+               WHEN WS-SQL-CODE < ZERO
+                   MOVE 'E' TO WS-FETCH-STATUS
+                   PERFORM LOG-SQL-ERROR
+           END-EVALUATE.
+
+       LOG-SQL-ERROR.
+           MOVE WS-SQL-CODE TO WS-ERR-SQLCODE
+           DISPLAY WS-SQL-ERROR-LINE.
 
        FORMAT-REPORT.
-           PERFORM WS-COUNT TIMES
-               MOVE WS-CUST-CODE TO WS-REPORT-LINE
-           END-PERFORM
-           PERFORM MAIN-PARAGRAPH THRU FORMAT-REPORT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-FETCH-NOT-FOUND
+                   MOVE WS-CUST-CODE TO WS-DTL-CUST-CODE
+                   MOVE WS-NOT-FOUND-MSG TO WS-DTL-CUST-NAME
+                   MOVE SPACES TO WS-DTL-CUST-STATUS
+                   MOVE SPACES TO WS-DTL-LAST-PAY-DATE
+                   MOVE ZERO TO WS-DTL-CREDIT-LIMIT
+                   MOVE ZERO TO WS-DTL-CUST-BALANCE
+                   WRITE RPT-RECORD FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-LINE-COUNT
+               WHEN WS-FETCH-ERROR
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM BUILD-STATUS-TEXT
+                   MOVE WS-CUST-CODE TO WS-DTL-CUST-CODE
+                   MOVE WS-CUST-NAME TO WS-DTL-CUST-NAME
+                   MOVE WS-STATUS-TEXT TO WS-DTL-CUST-STATUS
+                   STRING WS-CUST-LAST-PAY-DATE(5:2) '/'
+                          WS-CUST-LAST-PAY-DATE(7:2) '/'
+                          WS-CUST-LAST-PAY-DATE(1:4)
+                       DELIMITED BY SIZE INTO WS-DTL-LAST-PAY-DATE
+                   MOVE WS-CUST-CREDIT-LIMIT TO WS-DTL-CREDIT-LIMIT
+                   MOVE WS-CUST-BALANCE TO WS-DTL-CUST-BALANCE
+                   WRITE RPT-RECORD FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-LINE-COUNT
+                   ADD WS-CUST-BALANCE TO WS-GRAND-TOTAL
+           END-EVALUATE.
+
+       BUILD-STATUS-TEXT.
+           EVALUATE TRUE
+               WHEN WS-CUST-ACTIVE
+                   MOVE 'ACTIVE' TO WS-STATUS-TEXT
+               WHEN WS-CUST-INACTIVE
+                   MOVE 'INACTIVE' TO WS-STATUS-TEXT
+               WHEN WS-CUST-SUSPENDED
+                   MOVE 'SUSPENDED' TO WS-STATUS-TEXT
+               WHEN WS-CUST-CLOSED
+                   MOVE 'CLOSED' TO WS-STATUS-TEXT
+               WHEN OTHER
+                   MOVE SPACES TO WS-STATUS-TEXT
+           END-EVALUATE.
+
+       WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           IF WS-PAGE-NO > 1
+               MOVE SPACES TO RPT-RECORD
+               WRITE RPT-RECORD AFTER ADVANCING PAGE
+           END-IF
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-H1-DATE
+           MOVE WS-PAGE-NO TO WS-H1-PAGE
+           WRITE RPT-RECORD FROM WS-HEADING-1
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD FROM WS-HEADING-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       CLOSE-REPORT-FILE.
+           MOVE WS-GRAND-TOTAL TO WS-TOT-BALANCE
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD FROM WS-TOTAL-LINE
+           CLOSE RPT-FILE.
 
        SEND-SCREEN.
            EXEC CICS
                SEND MAP(WS-MAP-NAME) MAPSET('CUSTSET')
-           END-EXEC.
+                    RESP(WS-CICS-RESP)
+           END-EXEC
+
+           EVALUATE WS-CICS-RESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(MAPFAIL)
+                   MOVE 'UNABLE TO DISPLAY SCREEN - PLEASE RETRY'
+                       TO WS-ERROR-MAP-MSG
+                   PERFORM SEND-ERROR-MESSAGE
+               WHEN DFHRESP(INVREQ)
+                   MOVE 'INVALID SCREEN REQUEST - CALL SUPPORT'
+                       TO WS-ERROR-MAP-MSG
+                   PERFORM SEND-ERROR-MESSAGE
+               WHEN OTHER
+                   MOVE 'SCREEN DISPLAY ERROR - CALL SUPPORT'
+                       TO WS-ERROR-MAP-MSG
+                   PERFORM SEND-ERROR-MESSAGE
+           END-EVALUATE
+
+           PERFORM BUILD-AUDIT-RECORD
 
            EXEC CICS
                LINK PROGRAM('AUDITLOG')
+                    COMMAREA(AUDIT-RECORD)
+                    LENGTH(LENGTH OF AUDIT-RECORD)
            END-EXEC.
 
            EXEC CICS
                XCTL PROGRAM('CUSTUPDT')
            END-EXEC.
+
+       BUILD-AUDIT-RECORD.
+           MOVE WS-CUST-CODE TO AUDIT-CUST-ID
+           ACCEPT AUDIT-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TS-TIME FROM TIME
+           EXEC CICS
+               ASSIGN TERMID(AUDIT-TERM-ID)
+                      OPID(AUDIT-USER-ID)
+           END-EXEC
+           MOVE 'INQ ' TO AUDIT-TRANS-CODE
+           MOVE WS-CUST-BALANCE TO AUDIT-BALANCE-BEFORE
+           MOVE WS-CUST-BALANCE TO AUDIT-BALANCE-AFTER.
+
+       SEND-ERROR-MESSAGE.
+           EXEC CICS
+               SEND TEXT FROM(WS-ERROR-MAP-MSG)
+                    LENGTH(40)
+                    ERASE
+           END-EXEC.
