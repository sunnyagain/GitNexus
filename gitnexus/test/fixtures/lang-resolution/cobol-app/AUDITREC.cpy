@@ -0,0 +1,16 @@
+      *****************************************************
+      * AUDITREC - CUSTOMER AUDIT TRAIL RECORD LAYOUT     *
+      * SHARED BY RPTGEN (WRITER, VIA LINK TO AUDITLOG)    *
+      * AND AUDITINQ (READER, VSAM KSDS BROWSE BY CUST-ID) *
+      *****************************************************
+       01 AUDIT-RECORD.
+           05 AUDIT-KEY.
+               10 AUDIT-CUST-ID        PIC 9(6).
+               10 AUDIT-TIMESTAMP.
+                   15 AUDIT-TS-DATE    PIC 9(8).
+                   15 AUDIT-TS-TIME    PIC 9(6).
+           05 AUDIT-TERM-ID            PIC X(4).
+           05 AUDIT-USER-ID            PIC X(8).
+           05 AUDIT-TRANS-CODE         PIC X(4).
+           05 AUDIT-BALANCE-BEFORE     PIC S9(7)V99 COMP-3.
+           05 AUDIT-BALANCE-AFTER      PIC S9(7)V99 COMP-3.
