@@ -0,0 +1,19 @@
+      *****************************************************
+      * CUSTEXTR - CUSTOMER MASTER VSAM EXTRACT RECORD    *
+      * FD LAYOUT FOR THE CUSTEXT KSDS, KEYED BY CUST-ID   *
+      * MIRRORS CUSTDAT.CPY SO THE EXTRACT AND THE DB2     *
+      * ROW NEVER DRIFT APART                              *
+      *****************************************************
+       01 CUST-EXTRACT-RECORD.
+           05 EXT-CUST-ID              PIC 9(6).
+           05 EXT-CUST-NAME            PIC X(30).
+           05 EXT-CUST-ADDRESS.
+               10 EXT-CUST-ADDR-LINE1  PIC X(30).
+               10 EXT-CUST-ADDR-CITY   PIC X(20).
+               10 EXT-CUST-ADDR-STATE  PIC X(2).
+               10 EXT-CUST-ADDR-ZIP    PIC X(10).
+           05 EXT-CUST-PHONE           PIC X(12).
+           05 EXT-CUST-BALANCE         PIC S9(7)V99 COMP-3.
+           05 EXT-CUST-CREDIT-LIMIT    PIC S9(7)V99 COMP-3.
+           05 EXT-CUST-LAST-PAY-DATE   PIC 9(8).
+           05 EXT-CUST-STATUS          PIC X(1).
