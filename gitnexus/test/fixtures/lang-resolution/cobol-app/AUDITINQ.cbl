@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITINQ.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY AUDITREC.
+
+       01 WS-CICS-RESP             PIC S9(8) COMP.
+
+       01 WS-BROWSE-CUST-ID        PIC 9(6).
+       01 WS-BROWSE-KEY.
+           05 WS-BROWSE-KEY-CUST-ID   PIC 9(6).
+           05 WS-BROWSE-KEY-TS        PIC X(14) VALUE LOW-VALUES.
+
+       01 WS-MORE-RECORDS          PIC X(1) VALUE 'Y'.
+           88 WS-MORE               VALUE 'Y'.
+
+       01 WS-FOUND-ANY             PIC X(1) VALUE 'N'.
+           88 WS-FOUND-SOME        VALUE 'Y'.
+
+       01 WS-HIST-LINE.
+           05 WS-HL-DATE            PIC 9(8).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 WS-HL-TIME            PIC 9(6).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 WS-HL-TRANS-CODE      PIC X(4).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 WS-HL-BEFORE          PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 WS-HL-AFTER           PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-NOT-FOUND-TEXT        PIC X(40)
+           VALUE 'NO AUDIT HISTORY FOUND FOR THIS CUST-ID'.
+
+       01 WS-PROMPT-TEXT           PIC X(40)
+           VALUE 'ENTER CUST-ID TO BROWSE AUDIT HISTORY'.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 CA-CUST-ID            PIC 9(6).
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       MAIN-PARAGRAPH.
+           IF EIBCALEN = ZERO
+               PERFORM PROMPT-FOR-CUST-ID
+           ELSE
+               MOVE CA-CUST-ID TO WS-BROWSE-CUST-ID
+           END-IF
+           PERFORM BROWSE-AUDIT-HISTORY
+           IF WS-FOUND-SOME
+               EXEC CICS
+                   SEND PAGE
+               END-EXEC
+           ELSE
+               EXEC CICS
+                   SEND TEXT FROM(WS-NOT-FOUND-TEXT)
+                        LENGTH(40)
+                        ERASE
+               END-EXEC
+           END-IF
+           EXEC CICS
+               RETURN
+           END-EXEC.
+
+       PROMPT-FOR-CUST-ID.
+           EXEC CICS
+               SEND TEXT FROM(WS-PROMPT-TEXT)
+                    LENGTH(40)
+                    ERASE
+           END-EXEC
+           EXEC CICS
+               RECEIVE INTO(WS-BROWSE-CUST-ID)
+                       LENGTH(6)
+                       RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE ZERO TO WS-BROWSE-CUST-ID
+           END-IF.
+
+       BROWSE-AUDIT-HISTORY.
+           MOVE WS-BROWSE-CUST-ID TO WS-BROWSE-KEY-CUST-ID
+           MOVE LOW-VALUES TO WS-BROWSE-KEY-TS
+           EXEC CICS
+               STARTBR FILE('AUDITVS')
+                       RIDFLD(WS-BROWSE-KEY)
+                       GTEQ
+                       RESP(WS-CICS-RESP)
+           END-EXEC
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-MORE-RECORDS
+               PERFORM UNTIL NOT WS-MORE
+                   EXEC CICS
+                       READNEXT FILE('AUDITVS')
+                                INTO(AUDIT-RECORD)
+                                RIDFLD(WS-BROWSE-KEY)
+                                RESP(WS-CICS-RESP)
+                   END-EXEC
+                   IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                       MOVE 'N' TO WS-MORE-RECORDS
+                   ELSE
+                       IF AUDIT-CUST-ID NOT = WS-BROWSE-CUST-ID
+                           MOVE 'N' TO WS-MORE-RECORDS
+                       ELSE
+                           MOVE 'Y' TO WS-FOUND-ANY
+                           PERFORM DISPLAY-HIST-LINE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS
+                   ENDBR FILE('AUDITVS')
+               END-EXEC
+           END-IF.
+
+       DISPLAY-HIST-LINE.
+           MOVE AUDIT-TS-DATE TO WS-HL-DATE
+           MOVE AUDIT-TS-TIME TO WS-HL-TIME
+           MOVE AUDIT-TRANS-CODE TO WS-HL-TRANS-CODE
+           MOVE AUDIT-BALANCE-BEFORE TO WS-HL-BEFORE
+           MOVE AUDIT-BALANCE-AFTER TO WS-HL-AFTER
+           EXEC CICS
+               SEND TEXT FROM(WS-HIST-LINE)
+                    LENGTH(48)
+                    ACCUM
+           END-EXEC.
