@@ -0,0 +1,21 @@
+      *****************************************************
+      * CUSTDAT - CUSTOMER MASTER WORKING-STORAGE LAYOUT  *
+      * HOST VARIABLES FOR THE DB2 CUSTOMER TABLE          *
+      *****************************************************
+       01 WS-CUSTOMER-RECORD.
+           05 WS-CUST-CODE             PIC 9(6).
+           05 WS-CUST-NAME             PIC X(30).
+           05 WS-CUST-ADDRESS.
+               10 WS-CUST-ADDR-LINE1   PIC X(30).
+               10 WS-CUST-ADDR-CITY    PIC X(20).
+               10 WS-CUST-ADDR-STATE   PIC X(2).
+               10 WS-CUST-ADDR-ZIP     PIC X(10).
+           05 WS-CUST-PHONE            PIC X(12).
+           05 WS-CUST-BALANCE          PIC S9(7)V99 COMP-3.
+           05 WS-CUST-CREDIT-LIMIT     PIC S9(7)V99 COMP-3.
+           05 WS-CUST-LAST-PAY-DATE    PIC 9(8).
+           05 WS-CUST-STATUS           PIC X(1).
+               88 WS-CUST-ACTIVE       VALUE 'A'.
+               88 WS-CUST-INACTIVE     VALUE 'I'.
+               88 WS-CUST-SUSPENDED    VALUE 'S'.
+               88 WS-CUST-CLOSED       VALUE 'C'.
