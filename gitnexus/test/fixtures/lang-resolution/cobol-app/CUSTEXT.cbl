@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-EXTRACT-FILE ASSIGN TO CUSTVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EXT-CUST-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-EXTRACT-FILE.
+           COPY CUSTEXTR.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           COPY CUSTDAT.
+       01 WS-SQL-CODE              PIC S9(9) COMP.
+       01 WS-EXTRACT-COUNT         PIC 9(6) VALUE ZERO.
+       01 WS-SQL-ERROR-LINE.
+           05 FILLER               PIC X(20)
+                                    VALUE 'SQL ERROR SQLCODE = '.
+           05 WS-ERR-SQLCODE       PIC -9(8).
+       01 WS-WRITE-ERROR-LINE.
+           05 FILLER               PIC X(30)
+                               VALUE 'EXTRACT WRITE ERROR CUST-ID = '.
+           05 WS-ERR-CUST-ID       PIC 9(6).
+
+       PROCEDURE DIVISION.
+
+       DECLARE-CUST-CURSOR.
+           EXEC SQL
+               DECLARE CUSTEXT-CURSOR CURSOR FOR
+               SELECT CUST_ID, CUST_NAME, CUST_ADDR_LINE1,
+                      CUST_ADDR_CITY, CUST_ADDR_STATE,
+                      CUST_ADDR_ZIP, CUST_PHONE, CUST_BALANCE,
+                      CUST_CREDIT_LIMIT, CUST_LAST_PAY_DATE,
+                      CUST_STATUS
+               FROM CUSTOMER
+               ORDER BY CUST_ID
+           END-EXEC.
+
+       MAIN-PARAGRAPH.
+           PERFORM OPEN-FILES
+           PERFORM FETCH-CUST-CURSOR
+           PERFORM UNTIL WS-SQL-CODE = 100
+               PERFORM WRITE-EXTRACT-RECORD
+               PERFORM FETCH-CUST-CURSOR
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           DISPLAY 'CUSTEXT: RECORDS EXTRACTED = ' WS-EXTRACT-COUNT
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN OUTPUT CUST-EXTRACT-FILE
+           EXEC SQL
+               OPEN CUSTEXT-CURSOR
+           END-EXEC.
+
+       FETCH-CUST-CURSOR.
+           EXEC SQL
+               FETCH CUSTEXT-CURSOR
+               INTO :WS-CUST-CODE, :WS-CUST-NAME,
+                    :WS-CUST-ADDR-LINE1, :WS-CUST-ADDR-CITY,
+                    :WS-CUST-ADDR-STATE, :WS-CUST-ADDR-ZIP,
+                    :WS-CUST-PHONE, :WS-CUST-BALANCE,
+                    :WS-CUST-CREDIT-LIMIT, :WS-CUST-LAST-PAY-DATE,
+                    :WS-CUST-STATUS
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           IF WS-SQL-CODE < ZERO
+               PERFORM LOG-SQL-ERROR
+               MOVE 100 TO WS-SQL-CODE
+           END-IF.
+
+       LOG-SQL-ERROR.
+           MOVE WS-SQL-CODE TO WS-ERR-SQLCODE
+           DISPLAY WS-SQL-ERROR-LINE.
+
+       LOG-WRITE-ERROR.
+           MOVE WS-CUST-CODE TO WS-ERR-CUST-ID
+           DISPLAY WS-WRITE-ERROR-LINE.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE WS-CUST-CODE TO EXT-CUST-ID
+           MOVE WS-CUST-NAME TO EXT-CUST-NAME
+           MOVE WS-CUST-ADDR-LINE1 TO EXT-CUST-ADDR-LINE1
+           MOVE WS-CUST-ADDR-CITY TO EXT-CUST-ADDR-CITY
+           MOVE WS-CUST-ADDR-STATE TO EXT-CUST-ADDR-STATE
+           MOVE WS-CUST-ADDR-ZIP TO EXT-CUST-ADDR-ZIP
+           MOVE WS-CUST-PHONE TO EXT-CUST-PHONE
+           MOVE WS-CUST-BALANCE TO EXT-CUST-BALANCE
+           MOVE WS-CUST-CREDIT-LIMIT TO EXT-CUST-CREDIT-LIMIT
+           MOVE WS-CUST-LAST-PAY-DATE TO EXT-CUST-LAST-PAY-DATE
+           MOVE WS-CUST-STATUS TO EXT-CUST-STATUS
+           WRITE CUST-EXTRACT-RECORD
+               INVALID KEY
+                   PERFORM LOG-WRITE-ERROR
+           END-WRITE
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+       CLOSE-FILES.
+           EXEC SQL
+               CLOSE CUSTEXT-CURSOR
+           END-EXEC
+           CLOSE CUST-EXTRACT-FILE.
