@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-FILE ASSIGN TO GLEXTIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RPT-FILE ASSIGN TO RECONOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01 GL-RECORD.
+           05 GL-CUST-ID               PIC 9(6).
+           05 GL-BALANCE               PIC S9(7)V99.
+           05 FILLER                   PIC X(5).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01 RPT-RECORD                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-SQL-CODE              PIC S9(9) COMP.
+       01 WS-SQL-ERROR-LINE.
+           05 FILLER               PIC X(20)
+                                    VALUE 'SQL ERROR SQLCODE = '.
+           05 WS-ERR-SQLCODE       PIC -9(8).
+
+       01 WS-GL-EOF-SW             PIC X(1) VALUE 'N'.
+           88 WS-GL-EOF            VALUE 'Y'.
+
+       01 WS-DB-BALANCE            PIC S9(7)V99 COMP-3.
+       01 WS-VARIANCE              PIC S9(7)V99 COMP-3.
+
+       01 WS-CUST-NOT-FOUND-SW     PIC X(1) VALUE 'N'.
+           88 WS-CUST-NOT-ON-FILE  VALUE 'Y'.
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY          PIC 9(4).
+           05 WS-RUN-MM            PIC 9(2).
+           05 WS-RUN-DD            PIC 9(2).
+
+       01 WS-PAGE-NO               PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT            PIC 9(3) VALUE 99.
+       01 WS-LINES-PER-PAGE        PIC 9(3) VALUE 55.
+
+       01 WS-COUNT-CHECKED         PIC 9(6) VALUE ZERO.
+       01 WS-COUNT-VARIANCE        PIC 9(6) VALUE ZERO.
+
+       01 WS-HEADING-1.
+           05 FILLER               PIC X(10) VALUE 'GL RECON'.
+           05 FILLER               PIC X(18) VALUE 'REPORT RUN DATE: '.
+           05 WS-H1-DATE           PIC X(10).
+           05 FILLER               PIC X(10) VALUE ' PAGE '.
+           05 WS-H1-PAGE           PIC ZZZ9.
+
+       01 WS-HEADING-2.
+           05 FILLER               PIC X(8)  VALUE 'CUST-ID'.
+           05 FILLER               PIC X(4)  VALUE SPACES.
+           05 FILLER               PIC X(18) VALUE 'GL BALANCE'.
+           05 FILLER               PIC X(18) VALUE 'DB2 BALANCE'.
+           05 FILLER               PIC X(15) VALUE 'VARIANCE'.
+
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-CUST-ID        PIC 9(6).
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 WS-DTL-GL-BALANCE     PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-DTL-DB-BALANCE     PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-DTL-VARIANCE       PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-NOT-FOUND-LINE.
+           05 WS-NF-CUST-ID         PIC 9(6).
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 FILLER                PIC X(30)
+               VALUE 'NOT ON CUSTOMER MASTER (DB2)'.
+
+       01 WS-SUMMARY-LINE-1.
+           05 FILLER                PIC X(22)
+               VALUE 'ACCOUNTS CHECKED:   '.
+           05 WS-SUM-CHECKED        PIC ZZZ,ZZ9.
+
+       01 WS-SUMMARY-LINE-2.
+           05 FILLER                PIC X(22)
+               VALUE 'ACCOUNTS OUT OF BAL:'.
+           05 WS-SUM-VARIANCE       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           PERFORM OPEN-FILES
+           PERFORM READ-GL-RECORD
+           PERFORM UNTIL WS-GL-EOF
+               PERFORM LOOKUP-DB-BALANCE
+               PERFORM FORMAT-RECON-LINE
+               PERFORM READ-GL-RECORD
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT GL-FILE
+           OPEN OUTPUT RPT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE 99 TO WS-LINE-COUNT.
+
+       READ-GL-RECORD.
+           READ GL-FILE
+               AT END
+                   MOVE 'Y' TO WS-GL-EOF-SW
+           END-READ.
+
+       LOOKUP-DB-BALANCE.
+           MOVE 'N' TO WS-CUST-NOT-FOUND-SW
+           MOVE ZERO TO WS-DB-BALANCE
+           EXEC SQL
+               SELECT CUST_BALANCE
+               INTO :WS-DB-BALANCE
+               FROM CUSTOMER
+               WHERE CUST_ID = :GL-CUST-ID
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           EVALUATE WS-SQL-CODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y' TO WS-CUST-NOT-FOUND-SW
+               WHEN OTHER
+                   MOVE 'Y' TO WS-CUST-NOT-FOUND-SW
+                   PERFORM LOG-SQL-ERROR
+           END-EVALUATE.
+
+       LOG-SQL-ERROR.
+           MOVE WS-SQL-CODE TO WS-ERR-SQLCODE
+           DISPLAY WS-SQL-ERROR-LINE.
+
+       FORMAT-RECON-LINE.
+           ADD 1 TO WS-COUNT-CHECKED
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF
+
+           IF WS-CUST-NOT-ON-FILE
+               MOVE GL-CUST-ID TO WS-NF-CUST-ID
+               WRITE RPT-RECORD FROM WS-NOT-FOUND-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-COUNT-VARIANCE
+           ELSE
+               COMPUTE WS-VARIANCE = GL-BALANCE - WS-DB-BALANCE
+               IF WS-VARIANCE NOT = ZERO
+                   MOVE GL-CUST-ID TO WS-DTL-CUST-ID
+                   MOVE GL-BALANCE TO WS-DTL-GL-BALANCE
+                   MOVE WS-DB-BALANCE TO WS-DTL-DB-BALANCE
+                   MOVE WS-VARIANCE TO WS-DTL-VARIANCE
+                   WRITE RPT-RECORD FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-LINE-COUNT
+                   ADD 1 TO WS-COUNT-VARIANCE
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           IF WS-PAGE-NO > 1
+               MOVE SPACES TO RPT-RECORD
+               WRITE RPT-RECORD AFTER ADVANCING PAGE
+           END-IF
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-H1-DATE
+           MOVE WS-PAGE-NO TO WS-H1-PAGE
+           WRITE RPT-RECORD FROM WS-HEADING-1
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD FROM WS-HEADING-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-COUNT-CHECKED TO WS-SUM-CHECKED
+           WRITE RPT-RECORD FROM WS-SUMMARY-LINE-1
+           MOVE WS-COUNT-VARIANCE TO WS-SUM-VARIANCE
+           WRITE RPT-RECORD FROM WS-SUMMARY-LINE-2.
+
+       CLOSE-FILES.
+           CLOSE GL-FILE
+           CLOSE RPT-FILE.
