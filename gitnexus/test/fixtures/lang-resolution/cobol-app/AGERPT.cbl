@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGERPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO AGEOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01 RPT-RECORD                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           COPY CUSTDAT.
+       01 WS-SQL-CODE              PIC S9(9) COMP.
+       01 WS-SQL-ERROR-LINE.
+           05 FILLER               PIC X(20)
+                                    VALUE 'SQL ERROR SQLCODE = '.
+           05 WS-ERR-SQLCODE       PIC -9(8).
+
+       01 WS-RUN-DATE              PIC 9(8).
+       01 WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+           05 WS-RUN-YYYY          PIC 9(4).
+           05 WS-RUN-MM            PIC 9(2).
+           05 WS-RUN-DD            PIC 9(2).
+
+       01 WS-PAGE-NO               PIC 9(4) VALUE ZERO.
+       01 WS-LINE-COUNT            PIC 9(3) VALUE 99.
+       01 WS-LINES-PER-PAGE        PIC 9(3) VALUE 55.
+
+       01 WS-DAYS-OVERDUE          PIC S9(9).
+       01 WS-AGE-BUCKET            PIC X(10).
+
+       01 WS-BUCKET-TOTALS.
+           05 WS-TOT-CURRENT       PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-TOT-30            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-TOT-60            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-TOT-90            PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-GRAND-TOTAL           PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01 WS-HEADING-1.
+           05 FILLER               PIC X(10) VALUE 'AGED RECV'.
+           05 FILLER               PIC X(18) VALUE 'REPORT RUN DATE: '.
+           05 WS-H1-DATE           PIC X(10).
+           05 FILLER               PIC X(10) VALUE ' PAGE '.
+           05 WS-H1-PAGE           PIC ZZZ9.
+
+       01 WS-HEADING-2.
+           05 FILLER               PIC X(8)  VALUE 'CUST-ID'.
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 FILLER               PIC X(22) VALUE 'CUSTOMER NAME'.
+           05 FILLER               PIC X(12) VALUE 'DAYS OVERDUE'.
+           05 FILLER               PIC X(10) VALUE 'AGE BUCKET'.
+           05 FILLER               PIC X(15) VALUE 'BALANCE'.
+
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-CUST-CODE      PIC 9(6).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 WS-DTL-CUST-NAME      PIC X(22).
+           05 WS-DTL-DAYS-OVERDUE   PIC ZZZ9.
+           05 FILLER                PIC X(8)  VALUE SPACES.
+           05 WS-DTL-AGE-BUCKET     PIC X(10).
+           05 WS-DTL-CUST-BALANCE   PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-SUBTOTAL-LINE.
+           05 WS-SUB-LABEL          PIC X(20).
+           05 FILLER                PIC X(13) VALUE SPACES.
+           05 WS-SUB-BALANCE        PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER              PIC X(19) VALUE 'PORTFOLIO TOTAL    '.
+           05 FILLER               PIC X(4)  VALUE SPACES.
+           05 WS-TOT-BALANCE       PIC Z,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+
+       DECLARE-CUST-CURSOR.
+           EXEC SQL
+               DECLARE AGE-CURSOR CURSOR FOR
+               SELECT CUST_ID, CUST_NAME, CUST_BALANCE,
+                      CUST_LAST_PAY_DATE
+               FROM CUSTOMER
+               ORDER BY CUST_ID
+           END-EXEC.
+
+       MAIN-PARAGRAPH.
+           PERFORM OPEN-REPORT-FILE
+           PERFORM OPEN-CUST-CURSOR
+           PERFORM FETCH-CUST-CURSOR
+           PERFORM UNTIL WS-SQL-CODE = 100
+               PERFORM FORMAT-AGE-DETAIL
+               PERFORM FETCH-CUST-CURSOR
+           END-PERFORM
+           PERFORM CLOSE-CUST-CURSOR
+           PERFORM WRITE-SUBTOTALS
+           PERFORM CLOSE-REPORT-FILE
+           STOP RUN.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT RPT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE ZERO TO WS-PAGE-NO
+           MOVE 99 TO WS-LINE-COUNT.
+
+       OPEN-CUST-CURSOR.
+           EXEC SQL
+               OPEN AGE-CURSOR
+           END-EXEC.
+
+       FETCH-CUST-CURSOR.
+           EXEC SQL
+               FETCH AGE-CURSOR
+               INTO :WS-CUST-CODE, :WS-CUST-NAME, :WS-CUST-BALANCE,
+                    :WS-CUST-LAST-PAY-DATE
+           END-EXEC
+           MOVE SQLCODE TO WS-SQL-CODE
+           IF WS-SQL-CODE < ZERO
+               PERFORM LOG-SQL-ERROR
+               MOVE 100 TO WS-SQL-CODE
+           END-IF.
+
+       LOG-SQL-ERROR.
+           MOVE WS-SQL-CODE TO WS-ERR-SQLCODE
+           DISPLAY WS-SQL-ERROR-LINE.
+
+       CLOSE-CUST-CURSOR.
+           EXEC SQL
+               CLOSE AGE-CURSOR
+           END-EXEC.
+
+       FORMAT-AGE-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+           END-IF
+
+           COMPUTE WS-DAYS-OVERDUE =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE) -
+               FUNCTION INTEGER-OF-DATE(WS-CUST-LAST-PAY-DATE)
+
+           PERFORM ASSIGN-AGE-BUCKET
+
+           MOVE WS-CUST-CODE TO WS-DTL-CUST-CODE
+           MOVE WS-CUST-NAME TO WS-DTL-CUST-NAME
+           MOVE WS-DAYS-OVERDUE TO WS-DTL-DAYS-OVERDUE
+           MOVE WS-AGE-BUCKET TO WS-DTL-AGE-BUCKET
+           MOVE WS-CUST-BALANCE TO WS-DTL-CUST-BALANCE
+           WRITE RPT-RECORD FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD WS-CUST-BALANCE TO WS-GRAND-TOTAL.
+
+       ASSIGN-AGE-BUCKET.
+           EVALUATE TRUE
+               WHEN WS-DAYS-OVERDUE <= 29
+                   MOVE 'CURRENT' TO WS-AGE-BUCKET
+                   ADD WS-CUST-BALANCE TO WS-TOT-CURRENT
+               WHEN WS-DAYS-OVERDUE <= 59
+                   MOVE '30-59 DAYS' TO WS-AGE-BUCKET
+                   ADD WS-CUST-BALANCE TO WS-TOT-30
+               WHEN WS-DAYS-OVERDUE <= 89
+                   MOVE '60-89 DAYS' TO WS-AGE-BUCKET
+                   ADD WS-CUST-BALANCE TO WS-TOT-60
+               WHEN OTHER
+                   MOVE '90+ DAYS' TO WS-AGE-BUCKET
+                   ADD WS-CUST-BALANCE TO WS-TOT-90
+           END-EVALUATE.
+
+       WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-NO
+           IF WS-PAGE-NO > 1
+               MOVE SPACES TO RPT-RECORD
+               WRITE RPT-RECORD AFTER ADVANCING PAGE
+           END-IF
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-H1-DATE
+           MOVE WS-PAGE-NO TO WS-H1-PAGE
+           WRITE RPT-RECORD FROM WS-HEADING-1
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD FROM WS-HEADING-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-SUBTOTALS.
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE 'CURRENT SUBTOTAL:' TO WS-SUB-LABEL
+           MOVE WS-TOT-CURRENT TO WS-SUB-BALANCE
+           WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE '30-59 DAYS SUBTOTAL:' TO WS-SUB-LABEL
+           MOVE WS-TOT-30 TO WS-SUB-BALANCE
+           WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE '60-89 DAYS SUBTOTAL:' TO WS-SUB-LABEL
+           MOVE WS-TOT-60 TO WS-SUB-BALANCE
+           WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE '90+ DAYS SUBTOTAL:' TO WS-SUB-LABEL
+           MOVE WS-TOT-90 TO WS-SUB-BALANCE
+           WRITE RPT-RECORD FROM WS-SUBTOTAL-LINE
+
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+
+           MOVE WS-GRAND-TOTAL TO WS-TOT-BALANCE
+           WRITE RPT-RECORD FROM WS-TOTAL-LINE.
+
+       CLOSE-REPORT-FILE.
+           CLOSE RPT-FILE.
